@@ -0,0 +1,23 @@
+      *****************************************************************
+      * COPYBOOK   : WSHELLOF
+      * AUTHOR     : R. KOWALSKI
+      * INSTALLATION : DATA PROCESSING - BATCH SUPPORT
+      * DATE-WRITTEN : 2026-08-09.
+      *-----------------------------------------------------------------
+      * REMARKS.
+      *     WS-HELLO-FIELDS - SHARED GREETING/COUNTER LAYOUT USED BY
+      *     HELLO-WORLD AND ANY PROGRAM THAT REPORTS ON OR VALIDATES
+      *     ITS EXECUTION HISTORY.  KEPT IN ONE PLACE SO A PIC CLAUSE
+      *     CHANGE ONLY HAS TO BE MADE ONCE.
+      *-----------------------------------------------------------------
+      * MODIFICATION HISTORY.
+      *     DATE       BY     DESCRIPTION
+      *     ---------- ------ --------------------------------------
+      *     2026-08-09 RK     ORIGINAL COPYBOOK - MOVED GREETING AND
+      *                       COUNTER OUT OF HELLO-WORLD'S WORKING-
+      *                       STORAGE SECTION.
+      *****************************************************************
+       01  WS-HELLO-FIELDS.
+           05  GREETING            PIC X(30)
+                   VALUE "Hello from COBOL!".
+           05  COUNTER             PIC 9(03) VALUE ZEROS.
