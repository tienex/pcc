@@ -0,0 +1,94 @@
+//HELLOJOB JOB (ACCTNO),'R KOWALSKI',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* HELLOJOB - DAILY HELLO-WORLD BATCH STREAM                      *
+//*                                                                *
+//*   STEP010  HELLO   - RUN HELLO-WORLD.  READS PARM-FILE,       *
+//*                       COUNTER-FILE, AND GREETING-FILE, WRITES *
+//*                       AUDIT-LOG, EXCEPTION-RPT, TRACE-FILE,   *
+//*                       AND INTERFACE-OUT.                      *
+//*   STEP020  RPT     - RUN COUNTER-RPT.  READS COUNTER-FILE,    *
+//*                       WRITES THE DAILY/MONTHLY SUMMARY REPORT.*
+//*                       SKIPPED IF STEP010 ABENDS OR RETURNS A  *
+//*                       CONDITION CODE OF 4 OR HIGHER.          *
+//*                                                                *
+//*   RESTART INSTRUCTIONS.                                       *
+//*       TO RESTART THIS JOB FROM A GIVEN STEP AFTER AN           *
+//*       OVERNIGHT FAILURE, RESUBMIT WITH:                        *
+//*           //HELLOJOB JOB ... ,RESTART=stepname                *
+//*       FOR EXAMPLE, RESTART=STEP020 RERUNS ONLY THE SUMMARY    *
+//*       REPORT AGAINST THE COUNTER-FILE LEFT BY A SUCCESSFUL    *
+//*       STEP010.  DO NOT RESTART AT STEP010 UNTIL THE AUDIT-LOG *
+//*       AND EXCEPTION-RPT DATA SETS FROM THE FAILED RUN HAVE    *
+//*       BEEN REVIEWED, SINCE STEP010 APPENDS TO THEM RATHER     *
+//*       THAN REPLACING THEM.  COUNTER-FILE IS REWRITTEN AFTER   *
+//*       EVERY GREETING-FILE LINE, SO IT IS NEVER STALE, BUT     *
+//*       GREETING-FILE ITSELF IS NOT CHECKPOINTED - RESTARTING   *
+//*       STEP010 RE-READS IT FROM THE TOP AND WILL REPROCESS     *
+//*       LINES THE FAILED RUN ALREADY DISPLAYED, AUDITED, AND    *
+//*       COUNTED.  BEFORE RESTARTING STEP010, TRIM THE LINES     *
+//*       ALREADY PROCESSED (PER THE REVIEWED AUDIT-LOG) OUT OF   *
+//*       GREETING-FILE, OR RERUN THE WHOLE JOB FROM A FRESH COPY *
+//*       OF GREETING-FILE INSTEAD OF RESTARTING MID-STREAM.      *
+//*--------------------------------------------------------------*
+//*--------------------------------------------------------------*
+//*   HELLO-WORLD AND COUNTER-RPT RUN UNDER THE 8-CHARACTER        *
+//*   LOAD-MODULE ALIASES HELLOWLD AND CNTRRPTP - MVS PGM= AND PDS *
+//*   MEMBER NAMES CANNOT CARRY THE FULL HYPHENATED PROGRAM-ID, SO *
+//*   EACH PROGRAM IS LINK-EDITED INTO PROD.HELLO.LOADLIB UNDER    *
+//*   ITS SHORT ALIAS.  CNTRRPTP IS DISTINCT FROM THE CNTRRPT DD   *
+//*   BELOW, WHICH IS THE REPORT'S SYSOUT DESTINATION, NOT A       *
+//*   PROGRAM NAME.                                                *
+//*--------------------------------------------------------------*
+//*--------------------------------------------------------------*
+//*   COUNTFIL IS A VSAM KSDS, DEFINED ONCE BY THE SEPARATE        *
+//*   HELLODEF SETUP JOB AND NEVER DELETED BY THIS STREAM, SO      *
+//*   DISP=SHR AGAINST IT IS SAFE - THE CLUSTER EXISTS (EVEN IF    *
+//*   EMPTY) FROM THE FIRST DAY ONWARD.  PARMFIL AND GREETFIL ARE  *
+//*   EXTERNALLY-FED SEQUENTIAL DATA SETS THAT CAN LEGITIMATELY    *
+//*   BE MISSING ON A GIVEN DAY, AND DISP=SHR AGAINST AN           *
+//*   UNCATALOGED DATA SET FAILS ALLOCATION (IEF212I) BEFORE       *
+//*   HELLO-WORLD EVER RUNS, SO ITS SELECT OPTIONAL / STATUS 35    *
+//*   FALLBACK WOULD NEVER GET A CHANCE TO FIRE.  CK-PARM AND      *
+//*   CK-GRT PROBE FOR THOSE TWO DATA SETS WITH IDCAMS LISTCAT     *
+//*   AHEAD OF STEP010 AND THE IF/THEN BELOW SUBSTITUTES DD DUMMY  *
+//*   WHEN ONE IS ABSENT, SO THE STEP ALWAYS ALLOCATES AND LEAVES  *
+//*   HELLO-WORLD'S OWN FALLBACK LOGIC TO HANDLE THE EMPTY FILE.   *
+//*--------------------------------------------------------------*
+//CK-PARM  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES(PROD.HELLO.PARMFIL)
+/*
+//CK-GRT   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES(PROD.HELLO.GREETFIL)
+/*
+//*
+//STEP010  EXEC PGM=HELLOWLD
+//STEPLIB  DD DSN=PROD.HELLO.LOADLIB,DISP=SHR
+//COUNTFIL DD DSN=PROD.HELLO.COUNTFIL,DISP=SHR
+//  IF (CK-PARM.RC = 0) THEN
+//PARMFIL  DD DSN=PROD.HELLO.PARMFIL,DISP=SHR
+//  ELSE
+//PARMFIL  DD DUMMY
+//  ENDIF
+//AUDITLOG DD DSN=PROD.HELLO.AUDITLOG,DISP=MOD
+//EXCPRPT  DD DSN=PROD.HELLO.EXCPRPT,DISP=MOD
+//  IF (CK-GRT.RC = 0) THEN
+//GREETFIL DD DSN=PROD.HELLO.GREETFIL,DISP=SHR
+//  ELSE
+//GREETFIL DD DUMMY
+//  ENDIF
+//TRACEFIL DD DSN=PROD.HELLO.TRACEFIL,DISP=MOD
+//INTRFACE DD DSN=PROD.HELLO.INTRFACE,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=CNTRRPTP,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=PROD.HELLO.LOADLIB,DISP=SHR
+//COUNTFIL DD DSN=PROD.HELLO.COUNTFIL,DISP=SHR
+//CNTRRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
