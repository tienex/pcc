@@ -0,0 +1,313 @@
+000100*****************************************************************
+000200* PROGRAM-ID : COUNTER-RPT
+000300* AUTHOR     : R. KOWALSKI
+000400* INSTALLATION : DATA PROCESSING - BATCH SUPPORT
+000500* DATE-WRITTEN : 2026-08-09.
+000600* DATE-COMPILED :
+000700*-----------------------------------------------------------------
+000800* REMARKS.
+000900*     READS THE ACCUMULATED COUNTER-FILE HISTORY BUILT BY
+001000*     HELLO-WORLD AND PRINTS A DAILY/MONTHLY SUMMARY OF THE
+001100*     MESSAGE COUNTS, WITH PAGE AND GRAND TOTALS.
+001200*-----------------------------------------------------------------
+001300* MODIFICATION HISTORY.
+001400*     DATE       BY     DESCRIPTION
+001500*     ---------- ------ --------------------------------------
+001600*     2026-08-09 RK     ORIGINAL PROGRAM.
+001700*     2026-08-09 RK     PICKED UP THE WSHELLOF COPYBOOK SO THIS
+001800*                       PROGRAM SHARES HELLO-WORLD'S GREETING/
+001900*                       COUNTER LAYOUT RATHER THAN DEFINING ITS
+002000*                       OWN COPY.
+002010*     2026-08-09 RK     RELABELED THE HEADING AND COLUMN TITLE TO
+002020*                       MESSAGE COUNT TERMINOLOGY NOW THAT
+002030*                       COUNTER-FILE HOLDS A RUNNING MESSAGE
+002040*                       COUNT RATHER THAN A RUN COUNT.  ADDED A
+002050*                       TRUE PAGE TOTAL (7200-PRINT-PAGE-TOTAL),
+002060*                       PRINTED BEFORE EACH NEW PAGE AND ONCE
+002070*                       MORE AT END OF JOB, SO A MONTH SPANNING
+002080*                       MORE THAN ONE PAGE GETS ONE TOTAL PER
+002090*                       PAGE INSTEAD OF JUST A MONTH TOTAL.
+002091*     2026-08-09 RK     SET RETURN-CODE ON A COUNTER-FILE OPEN
+002092*                       FAILURE SO STEP020'S RUN IS VISIBLE IN THE
+002093*                       JOB'S CONDITION CODE RATHER THAN LOOKING
+002094*                       LIKE A QUIET ZERO-EXECUTIONS DAY.  ADDED
+002095*                       SECTION HEADERS TO EVERY PARAGRAPH TO
+002096*                       MATCH HELLO-WORLD'S STRUCTURE.
+002100*****************************************************************
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID. COUNTER-RPT.
+002400 AUTHOR. R. KOWALSKI.
+002500 INSTALLATION. DATA PROCESSING - BATCH SUPPORT.
+002600 DATE-WRITTEN. 2026-08-09.
+002700 DATE-COMPILED.
+002800
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER. IBM-370.
+003200 OBJECT-COMPUTER. IBM-370.
+003300 SPECIAL-NAMES.
+003400     C01 IS TO-NEW-PAGE.
+003500
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT COUNTER-FILE ASSIGN TO COUNTFIL
+003900         ORGANIZATION IS INDEXED
+004000         ACCESS MODE IS SEQUENTIAL
+004100         RECORD KEY IS CF-RUN-DATE
+004200         FILE STATUS IS WS-COUNTER-FILE-STATUS.
+004300
+004400     SELECT COUNTER-REPORT ASSIGN TO CNTRRPT
+004500         ORGANIZATION IS LINE SEQUENTIAL
+004600         FILE STATUS IS WS-REPORT-STATUS.
+004700
+004800 DATA DIVISION.
+004900 FILE SECTION.
+005000 FD  COUNTER-FILE
+005100     LABEL RECORDS ARE STANDARD
+005200     RECORD CONTAINS 11 CHARACTERS.
+005300 01  CF-RECORD.
+005400     05  CF-RUN-DATE         PIC 9(08).
+005500     05  CF-RUN-COUNT        PIC 9(03).
+005600
+005700 FD  COUNTER-REPORT
+005800     LABEL RECORDS ARE OMITTED
+005900     RECORD CONTAINS 80 CHARACTERS.
+006000 01  RPT-LINE                PIC X(80).
+006100
+006200 WORKING-STORAGE SECTION.
+006300     COPY WSHELLOF.
+006400
+006500 01  WS-FILE-STATUSES.
+006600     05  WS-COUNTER-FILE-STATUS  PIC X(02) VALUE "00".
+006700         88  CF-STATUS-OK                  VALUE "00".
+006800         88  CF-STATUS-EOF                 VALUE "10".
+006900     05  WS-REPORT-STATUS        PIC X(02) VALUE "00".
+007000
+007100 01  WS-DATE-BROKEN-DOWN.
+007200     05  WS-CF-YYYY              PIC 9(04).
+007300     05  WS-CF-MM                PIC 9(02).
+007400     05  WS-CF-DD                PIC 9(02).
+007500
+007600 01  WS-PRIOR-YEAR-MONTH         PIC 9(06) VALUE ZEROS.
+007700 01  WS-CURRENT-YEAR-MONTH       PIC 9(06).
+007800
+007900 01  WS-ACCUMULATORS.
+008000     05  WS-MONTH-TOTAL          PIC 9(05) VALUE ZEROS.
+008100     05  WS-GRAND-TOTAL          PIC 9(06) VALUE ZEROS.
+008150     05  WS-PAGE-TOTAL           PIC 9(05) VALUE ZEROS.
+008200     05  WS-DAYS-ON-PAGE         PIC 9(02) VALUE ZEROS.
+008300
+008400 01  WS-PRINT-CONTROL.
+008500     05  WS-PAGE-NUMBER          PIC 9(04) VALUE ZEROS.
+008600     05  WS-LINE-COUNT           PIC 9(02) VALUE 99.
+008700     05  WS-LINES-PER-PAGE       PIC 9(02) VALUE 40.
+008800
+008900 77  SW-END-OF-FILE              PIC X(01) VALUE "N".
+009000     88  END-OF-FILE                       VALUE "Y".
+009100 77  SW-FIRST-RECORD              PIC X(01) VALUE "Y".
+009200     88  FIRST-RECORD                       VALUE "Y".
+009300
+009400 01  HDG-LINE-1.
+009500     05  FILLER                  PIC X(20) VALUE SPACES.
+009600     05  FILLER                  PIC X(30)
+009700             VALUE "HELLO-WORLD MESSAGE SUMMARY".
+009800     05  FILLER                  PIC X(10) VALUE SPACES.
+009900     05  FILLER                  PIC X(05) VALUE "PAGE ".
+010000     05  HDG-PAGE-NUMBER         PIC ZZZ9.
+010100
+010200 01  HDG-LINE-2.
+010300     05  FILLER                  PIC X(20) VALUE SPACES.
+010400     05  FILLER                  PIC X(40)
+010500             VALUE "RUN DATE        MESSAGE COUNT".
+010600
+010700 01  DTL-LINE.
+010800     05  FILLER                  PIC X(20) VALUE SPACES.
+010900     05  DTL-YYYY                PIC 9(04).
+011000     05  FILLER                  PIC X(01) VALUE "-".
+011100     05  DTL-MM                  PIC 9(02).
+011200     05  FILLER                  PIC X(01) VALUE "-".
+011300     05  DTL-DD                  PIC 9(02).
+011400     05  FILLER                  PIC X(10) VALUE SPACES.
+011500     05  DTL-COUNT               PIC ZZ9.
+011600
+011700 01  MTH-TOTAL-LINE.
+011800     05  FILLER                  PIC X(20) VALUE SPACES.
+011900     05  FILLER                  PIC X(14)
+012000             VALUE "MONTH TOTAL - ".
+012100     05  MTH-YEAR-MONTH          PIC 9(06).
+012200     05  FILLER                  PIC X(03) VALUE SPACES.
+012300     05  MTH-TOTAL               PIC ZZZZ9.
+012400
+012450 01  PGE-TOTAL-LINE.
+012460     05  FILLER                  PIC X(20) VALUE SPACES.
+012470     05  FILLER                  PIC X(14)
+012480             VALUE "PAGE TOTAL -  ".
+012490     05  PGE-TOTAL               PIC ZZZZ9.
+012495
+012500 01  GRD-TOTAL-LINE.
+012600     05  FILLER                  PIC X(20) VALUE SPACES.
+012700     05  FILLER                  PIC X(14)
+012800             VALUE "GRAND TOTAL - ".
+012900     05  GRD-TOTAL               PIC ZZZZZ9.
+013000
+013100 PROCEDURE DIVISION.
+013150 0000-MAINLINE-SEC SECTION.
+013200 0000-MAINLINE.
+013300     PERFORM 1000-INITIALIZE
+013400         THRU 1000-INITIALIZE-EXIT.
+013500     PERFORM 2000-PROCESS-RECORDS
+013600         THRU 2000-PROCESS-RECORDS-EXIT
+013700         UNTIL END-OF-FILE.
+013800     PERFORM 7000-PRINT-MONTH-TOTAL
+013900         THRU 7000-PRINT-MONTH-TOTAL-EXIT.
+013950     PERFORM 7200-PRINT-PAGE-TOTAL
+013960         THRU 7200-PRINT-PAGE-TOTAL-EXIT.
+014000     PERFORM 7500-PRINT-GRAND-TOTAL
+014100         THRU 7500-PRINT-GRAND-TOTAL-EXIT.
+014200     PERFORM 9999-TERMINATE
+014300         THRU 9999-TERMINATE-EXIT.
+014400     STOP RUN.
+014500
+014600*-----------------------------------------------------------------
+014700* 1000-INITIALIZE - OPEN FILES AND READ THE FIRST COUNTER RECORD.
+014800*-----------------------------------------------------------------
+014850 1000-INITIALIZE-SEC SECTION.
+014900 1000-INITIALIZE.
+015000     OPEN INPUT COUNTER-FILE.
+015100     OPEN OUTPUT COUNTER-REPORT.
+015200     IF NOT CF-STATUS-OK
+015300         DISPLAY "COUNTER-RPT: COUNTER-FILE OPEN FAILED - STATUS "
+015400                 WS-COUNTER-FILE-STATUS
+015500         MOVE "Y" TO SW-END-OF-FILE
+015550         MOVE 8 TO RETURN-CODE
+015600     ELSE
+015700         PERFORM 6000-READ-COUNTER-FILE
+015800             THRU 6000-READ-COUNTER-FILE-EXIT
+015900     END-IF.
+016000 1000-INITIALIZE-EXIT.
+016100     EXIT.
+016200
+016300*-----------------------------------------------------------------
+016400* 2000-PROCESS-RECORDS - FOR EACH COUNTER-FILE RECORD, BREAK ON
+016500*     YEAR/MONTH AND PRINT A DETAIL LINE PLUS MONTH TOTALS.
+016600*-----------------------------------------------------------------
+016650 2000-PROCESS-RECORDS-SEC SECTION.
+016700 2000-PROCESS-RECORDS.
+016800     MOVE CF-RUN-DATE TO WS-DATE-BROKEN-DOWN.
+016900     MOVE WS-CF-YYYY TO WS-CURRENT-YEAR-MONTH (1:4).
+017000     MOVE WS-CF-MM   TO WS-CURRENT-YEAR-MONTH (5:2).
+017100     IF NOT FIRST-RECORD
+017200         AND WS-CURRENT-YEAR-MONTH NOT = WS-PRIOR-YEAR-MONTH
+017300         PERFORM 7000-PRINT-MONTH-TOTAL
+017400             THRU 7000-PRINT-MONTH-TOTAL-EXIT
+017500     END-IF.
+017600     MOVE "N" TO SW-FIRST-RECORD.
+017700     MOVE WS-CURRENT-YEAR-MONTH TO WS-PRIOR-YEAR-MONTH.
+017800     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+017900         PERFORM 7700-PRINT-HEADINGS
+018000             THRU 7700-PRINT-HEADINGS-EXIT
+018100     END-IF.
+018200     MOVE WS-CF-YYYY TO DTL-YYYY.
+018300     MOVE WS-CF-MM   TO DTL-MM.
+018400     MOVE WS-CF-DD   TO DTL-DD.
+018500     MOVE CF-RUN-COUNT TO DTL-COUNT.
+018600     WRITE RPT-LINE FROM DTL-LINE.
+018700     ADD 1 TO WS-LINE-COUNT.
+018800     ADD CF-RUN-COUNT TO WS-MONTH-TOTAL.
+018850     ADD CF-RUN-COUNT TO WS-PAGE-TOTAL.
+018900     ADD CF-RUN-COUNT TO WS-GRAND-TOTAL.
+019000     PERFORM 6000-READ-COUNTER-FILE
+019100         THRU 6000-READ-COUNTER-FILE-EXIT.
+019200 2000-PROCESS-RECORDS-EXIT.
+019300     EXIT.
+019400
+019500*-----------------------------------------------------------------
+019600* 6000-READ-COUNTER-FILE - READ THE NEXT COUNTER-FILE RECORD IN
+019700*     KEY (RUN-DATE) SEQUENCE.
+019800*-----------------------------------------------------------------
+019850 6000-READ-COUNTER-FILE-SEC SECTION.
+019900 6000-READ-COUNTER-FILE.
+020000     READ COUNTER-FILE NEXT RECORD
+020100         AT END
+020200             MOVE "Y" TO SW-END-OF-FILE
+020300     END-READ.
+020400 6000-READ-COUNTER-FILE-EXIT.
+020500     EXIT.
+020600
+020700*-----------------------------------------------------------------
+020800* 7000-PRINT-MONTH-TOTAL - PRINT THE MONTH TOTAL LINE AND RESET
+020900*     THE MONTH ACCUMULATOR.
+021000*-----------------------------------------------------------------
+021050 7000-PRINT-MONTH-TOTAL-SEC SECTION.
+021100 7000-PRINT-MONTH-TOTAL.
+021200     IF WS-PRIOR-YEAR-MONTH NOT = ZEROS
+021300         MOVE WS-PRIOR-YEAR-MONTH TO MTH-YEAR-MONTH
+021400         MOVE WS-MONTH-TOTAL TO MTH-TOTAL
+021500         WRITE RPT-LINE FROM MTH-TOTAL-LINE
+021600         ADD 1 TO WS-LINE-COUNT
+021700         MOVE ZEROS TO WS-MONTH-TOTAL
+021800     END-IF.
+021900 7000-PRINT-MONTH-TOTAL-EXIT.
+022000     EXIT.
+022050
+022060*-----------------------------------------------------------------
+022070* 7200-PRINT-PAGE-TOTAL - PRINT THE CURRENT PAGE'S TOTAL LINE AND
+022080*     RESET THE PAGE ACCUMULATOR.  CALLED BOTH WHEN A PAGE FILLS
+022090*     (FROM 7700-PRINT-HEADINGS) AND ONCE MORE AT END OF JOB FOR
+022095*     WHATEVER IS LEFT ON THE LAST PAGE.
+022098*-----------------------------------------------------------------
+022099 7200-PRINT-PAGE-TOTAL-SEC SECTION.
+022100 7200-PRINT-PAGE-TOTAL.
+022110     IF WS-PAGE-NUMBER > 0
+022120         MOVE WS-PAGE-TOTAL TO PGE-TOTAL
+022130         WRITE RPT-LINE FROM PGE-TOTAL-LINE
+022140         ADD 1 TO WS-LINE-COUNT
+022150     END-IF.
+022160     MOVE ZEROS TO WS-PAGE-TOTAL.
+022170 7200-PRINT-PAGE-TOTAL-EXIT.
+022180     EXIT.
+022190
+022200*-----------------------------------------------------------------
+022300* 7500-PRINT-GRAND-TOTAL - PRINT THE REPORT GRAND TOTAL LINE.
+022400*-----------------------------------------------------------------
+022450 7500-PRINT-GRAND-TOTAL-SEC SECTION.
+022500 7500-PRINT-GRAND-TOTAL.
+022600     MOVE WS-GRAND-TOTAL TO GRD-TOTAL.
+022700     MOVE SPACES TO RPT-LINE.
+022800     WRITE RPT-LINE.
+022900     WRITE RPT-LINE FROM GRD-TOTAL-LINE.
+023000 7500-PRINT-GRAND-TOTAL-EXIT.
+023100     EXIT.
+023200
+023300*-----------------------------------------------------------------
+023400* 7700-PRINT-HEADINGS - PRINT THE TOTAL FOR THE PAGE JUST FILLED
+023450*     (IF ANY) AND START A NEW REPORT PAGE.
+023500*-----------------------------------------------------------------
+023550 7700-PRINT-HEADINGS-SEC SECTION.
+023600 7700-PRINT-HEADINGS.
+023650     PERFORM 7200-PRINT-PAGE-TOTAL
+023660         THRU 7200-PRINT-PAGE-TOTAL-EXIT.
+023700     ADD 1 TO WS-PAGE-NUMBER.
+023800     MOVE WS-PAGE-NUMBER TO HDG-PAGE-NUMBER.
+023900     IF WS-PAGE-NUMBER > 1
+024000         MOVE SPACES TO RPT-LINE
+024100         WRITE RPT-LINE
+024200     END-IF.
+024300     WRITE RPT-LINE FROM HDG-LINE-1.
+024400     WRITE RPT-LINE FROM HDG-LINE-2.
+024500     MOVE SPACES TO RPT-LINE.
+024600     WRITE RPT-LINE.
+024700     MOVE ZEROS TO WS-LINE-COUNT.
+024800 7700-PRINT-HEADINGS-EXIT.
+024900     EXIT.
+025000
+025100*-----------------------------------------------------------------
+025200* 9999-TERMINATE - CLOSE FILES AND RETURN TO THE OPERATING
+025300*     SYSTEM.
+025400*-----------------------------------------------------------------
+025450 9999-TERMINATE-SEC SECTION.
+025500 9999-TERMINATE.
+025600     CLOSE COUNTER-FILE.
+025700     CLOSE COUNTER-REPORT.
+025800 9999-TERMINATE-EXIT.
+025900     EXIT.
