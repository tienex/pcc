@@ -1,17 +1,788 @@
-      * Simple COBOL test program
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO-WORLD.
-       AUTHOR. Claude.
-       DATE-WRITTEN. 2025-01-26.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 GREETING PIC X(30) VALUE "Hello from COBOL!".
-       01 COUNTER  PIC 9(3) VALUE 0.
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           DISPLAY GREETING.
-           MOVE 42 TO COUNTER.
-           DISPLAY "Counter: " COUNTER.
-           STOP RUN.
+000100*****************************************************************
+000200* PROGRAM-ID : HELLO-WORLD
+000300* AUTHOR     : R. KOWALSKI
+000400* INSTALLATION : DATA PROCESSING - BATCH SUPPORT
+000500* DATE-WRITTEN : 2025-01-26.
+000600* DATE-COMPILED :
+000700*-----------------------------------------------------------------
+000800* REMARKS.
+000900*     DISPLAYS AN OPERATIONAL GREETING AND MAINTAINS A RUNNING
+001000*     EXECUTION COUNT.
+001100*-----------------------------------------------------------------
+001200* MODIFICATION HISTORY.
+001300*     DATE       BY     DESCRIPTION
+001400*     ---------- ------ --------------------------------------
+001500*     2025-01-26 RK     ORIGINAL PROGRAM.
+001600*     2026-08-09 RK     ADDED COUNTER-FILE (VSAM KSDS KEYED BY
+001700*                       RUN-DATE) SO THE EXECUTION COUNTER
+001800*                       PERSISTS ACROSS RUNS INSTEAD OF BEING
+001900*                       HARD-CODED TO 42 EACH TIME.
+002000*     2026-08-09 RK     ADDED PARM-FILE SO THE GREETING TEXT IS
+002100*                       READ AT RUN TIME INSTEAD OF BEING A
+002200*                       COMPILE-TIME LITERAL.
+002300*     2026-08-09 RK     ADDED AUDIT-LOG SO EVERY EXECUTION LEAVES
+002400*                       A TRAIL RECORD (DATE, TIME, JOB NAME,
+002500*                       GREETING SHOWN, COUNTER VALUE).  PARM-FILE
+002600*                       NOW ALSO CARRIES THE JOB/OPERATOR NAME
+002700*                       USED ON THE AUDIT RECORD.
+002800*     2026-08-09 RK     ADDED VALIDATE-COUNTER-PARA TO CATCH
+002900*                       PIC 9(3) OVERFLOW/WRAP AND RECONCILE THE
+003000*                       COUNTER AGAINST ITS EXPECTED INCREMENT.
+003100*                       MISMATCHES ARE WRITTEN TO EXCEPTION-RPT.
+003200*     2026-08-09 RK     MOVED GREETING AND COUNTER OUT TO THE
+003300*                       WSHELLOF COPYBOOK SO COUNTER-RPT AND ANY
+003400*                       FUTURE PROGRAM SHARE ONE DEFINITION.
+003500*     2026-08-09 RK     REWORKED TO READ A BATCH GREETING-FILE OF
+003600*                       MULTIPLE MESSAGE LINES, DISPLAYING AND
+003700*                       AUDITING EACH ONE AND ADVANCING COUNTER
+003800*                       PER LINE RATHER THAN ONCE PER RUN.
+003900*                       COUNTER-FILE NOW HOLDS THE DAY'S RUNNING
+004000*                       MESSAGE COUNT INSTEAD OF A RUN COUNT.
+004100*                       IF GREETING-FILE IS MISSING OR EMPTY,
+004200*                       FALLS BACK TO THE SINGLE GREETING FROM
+004300*                       PARM-FILE/WSHELLOF SO AN UNBATCHED SITE
+004400*                       IS NOT BROKEN BY THIS CHANGE.
+004500*     2026-08-09 RK     ADDED DECLARATIVES WITH USE AFTER STANDARD
+004600*                       ERROR PROCEDURE ON EACH FILE PLUS A
+004700*                       TRACE-FILE SO AN UNEXPECTED I/O STATUS IS
+004800*                       LOGGED WITH THE FILE, STATUS, AND LAST
+004900*                       PARAGRAPH EXECUTED FOR ON-CALL DIAGNOSIS.
+005000*     2026-08-09 RK     ADDED INTERFACE-OUT SO EACH GREETING LINE
+005100*                       SHOWN IS ALSO EXTRACTED IN A FIXED LAYOUT
+005200*                       (TIMESTAMP, GREETING, COUNTER) FOR THE
+005300*                       MONITORING/DASHBOARD FEED.
+005310*     2026-08-09 RK     MARKED COUNTER-FILE, PARM-FILE, AUDIT-LOG,
+005320*                       EXCEPTION-RPT, GREETING-FILE, TRACE-FILE,
+005330*                       AND INTERFACE-OUT OPTIONAL SO THE FIRST
+005340*                       RUN OF THE DAY AT A SITE WITHOUT ONE OF
+005350*                       THESE DATA SETS DOES NOT TRIP ITS
+005360*                       DECLARATIVE.  ADDED A TRACE-FILE-ERR
+005370*                       DECLARATIVE AND STOPPED SETTING THE
+005380*                       TRACE-FILE/INTERFACE-OUT OPEN SWITCHES
+005390*                       UNLESS THE OPEN ACTUALLY SUCCEEDED.
+005392*                       VALIDATE-COUNTER-PARA NOW RECONCILES
+005394*                       CF-RUN-COUNT AGAINST A FRESH RE-READ OF
+005396*                       COUNTER-FILE RATHER THAN AGAINST THE SAME
+005398*                       ARITHMETIC THAT PRODUCED THE COUNTER, SO
+005410*                       IT CAN ACTUALLY CATCH THE FILE BEING
+005412*                       CHANGED BY ANOTHER RUN.
+005414*     2026-08-09 RK     AUDIT-LOG/EXCEPTION-RPT CLOSES ARE NOW
+005416*                       GUARDED BY OPEN SWITCHES LIKE TRACE-FILE/
+005418*                       INTERFACE-OUT ALREADY WERE.  COUNTER-FILE
+005420*                       IS NOW REWRITTEN AFTER EVERY GREETING-FILE
+005422*                       LINE (FROM 2600) INSTEAD OF ONCE AT END OF
+005424*                       JOB, SO AN ABEND MID-BATCH NO LONGER LOSES
+005425*                       THE COUNT FOR LINES ALREADY PROCESSED.
+005426*                       WS-ORIGINAL-COUNT IS NOW ADVANCED TO THE
+005427*                       JUST-WRITTEN VALUE AFTER EACH LINE'S
+005428*                       REWRITE, SO THE NEXT LINE'S RECONCILIATION
+005429*                       COMPARES AGAINST THIS RUN'S OWN LAST WRITE
+005430*                       INSTEAD OF FALSELY FLAGGING ITS OWN
+005431*                       PER-LINE REWRITES AS ANOTHER RUN'S CHANGE.
+005433*     2026-08-09 RK     GREETING-FILE'S SUCCESSFUL-OPEN CHECK NOW
+005434*                       ACCEPTS STATUS 05 LIKE THE OTHER OPTIONAL
+005435*                       FILES, SO A MISSING GREETING-FILE NO
+005436*                       LONGER SKIPS ITS CLOSE AT TERMINATION.
+005437*                       AUDIT-LOG, INTERFACE-OUT, AND EXCEPTION-
+005438*                       RPT WRITES ARE NOW GUARDED BY THEIR OPEN
+005439*                       SWITCHES, AND A FAILED COUNTER-FILE
+005440*                       WRITE/REWRITE NOW LOGS TO TRACE-FILE LIKE
+005441*                       THE DECLARATIVES DO.  DECLARATIVES,
+005442*                       VALIDATE-COUNTER-PARA, AND THE COUNTER-
+005443*                       FILE WRITE/REWRITE NOW SET
+005444*                       RETURN-CODE (4 FOR A RECONCILIATION
+005445*                       EXCEPTION, 8 FOR AN I/O ERROR, NEVER
+005446*                       DOWNGRADING A WORSE CODE ALREADY SET) SO
+005447*                       STEP020'S COND CHECK HAS SOMETHING TO ACT
+005448*                       ON.
+005432*****************************************************************
+005500 IDENTIFICATION DIVISION.
+005600 PROGRAM-ID. HELLO-WORLD.
+005700 AUTHOR. R. KOWALSKI.
+005800 INSTALLATION. DATA PROCESSING - BATCH SUPPORT.
+005900 DATE-WRITTEN. 2025-01-26.
+006000 DATE-COMPILED.
+006100
+006200 ENVIRONMENT DIVISION.
+006300 CONFIGURATION SECTION.
+006400 SOURCE-COMPUTER. IBM-370.
+006500 OBJECT-COMPUTER. IBM-370.
+006600 SPECIAL-NAMES.
+006700     C01 IS TO-NEW-PAGE.
+006800
+006900 INPUT-OUTPUT SECTION.
+007000 FILE-CONTROL.
+007100     SELECT OPTIONAL COUNTER-FILE ASSIGN TO COUNTFIL
+007200         ORGANIZATION IS INDEXED
+007300         ACCESS MODE IS DYNAMIC
+007400         RECORD KEY IS CF-RUN-DATE
+007500         FILE STATUS IS WS-COUNTER-FILE-STATUS.
+007600
+007700     SELECT OPTIONAL PARM-FILE ASSIGN TO PARMFIL
+007800         ORGANIZATION IS LINE SEQUENTIAL
+007900         FILE STATUS IS WS-PARM-FILE-STATUS.
+008000
+008100     SELECT OPTIONAL AUDIT-LOG ASSIGN TO AUDITLOG
+008200         ORGANIZATION IS LINE SEQUENTIAL
+008300         FILE STATUS IS WS-AUDIT-LOG-STATUS.
+008400
+008500     SELECT OPTIONAL EXCEPTION-RPT ASSIGN TO EXCPRPT
+008600         ORGANIZATION IS LINE SEQUENTIAL
+008700         FILE STATUS IS WS-EXCEPTION-RPT-STATUS.
+008800
+008900     SELECT OPTIONAL GREETING-FILE ASSIGN TO GREETFIL
+009000         ORGANIZATION IS LINE SEQUENTIAL
+009100         FILE STATUS IS WS-GREETING-FILE-STATUS.
+009200
+009300     SELECT OPTIONAL TRACE-FILE ASSIGN TO TRACEFIL
+009400         ORGANIZATION IS LINE SEQUENTIAL
+009500         FILE STATUS IS WS-TRACE-FILE-STATUS.
+009600
+009700     SELECT OPTIONAL INTERFACE-OUT ASSIGN TO INTRFACE
+009800         ORGANIZATION IS LINE SEQUENTIAL
+009900         FILE STATUS IS WS-INTERFACE-OUT-STATUS.
+010000
+010100 DATA DIVISION.
+010200 FILE SECTION.
+010300 FD  COUNTER-FILE
+010400     LABEL RECORDS ARE STANDARD
+010500     RECORD CONTAINS 11 CHARACTERS.
+010600 01  CF-RECORD.
+010700     05  CF-RUN-DATE         PIC 9(08).
+010800     05  CF-RUN-COUNT        PIC 9(03).
+010900
+011000 FD  PARM-FILE
+011100     LABEL RECORDS ARE OMITTED
+011200     RECORD CONTAINS 38 CHARACTERS.
+011300 01  PM-RECORD.
+011400     05  PM-GREETING-TEXT    PIC X(30).
+011500     05  PM-JOB-NAME         PIC X(08).
+011600
+011700 FD  AUDIT-LOG
+011800     LABEL RECORDS ARE OMITTED
+011900     RECORD CONTAINS 57 CHARACTERS.
+012000 01  AL-RECORD.
+012100     05  AL-RUN-DATE         PIC 9(08).
+012200     05  AL-RUN-TIME         PIC 9(08).
+012300     05  AL-JOB-NAME         PIC X(08).
+012400     05  AL-GREETING         PIC X(30).
+012500     05  AL-COUNTER          PIC 9(03).
+012600
+012700 FD  EXCEPTION-RPT
+012800     LABEL RECORDS ARE OMITTED
+012900     RECORD CONTAINS 60 CHARACTERS.
+013000 01  ER-RECORD.
+013100     05  ER-RUN-DATE         PIC 9(08).
+013200     05  FILLER              PIC X(01) VALUE SPACE.
+013300     05  ER-EXPECTED-COUNTER PIC 9(05).
+013400     05  FILLER              PIC X(01) VALUE SPACE.
+013500     05  ER-ACTUAL-COUNTER   PIC 9(05).
+013600     05  FILLER              PIC X(01) VALUE SPACE.
+013700     05  ER-REASON           PIC X(39).
+013800
+013900 FD  GREETING-FILE
+014000     LABEL RECORDS ARE OMITTED
+014100     RECORD CONTAINS 30 CHARACTERS.
+014200 01  GF-RECORD               PIC X(30).
+014300
+014400 FD  TRACE-FILE
+014500     LABEL RECORDS ARE OMITTED
+014600     RECORD CONTAINS 70 CHARACTERS.
+014700 01  TF-RECORD.
+014800     05  TF-RUN-DATE         PIC 9(08).
+014900     05  FILLER              PIC X(01) VALUE SPACE.
+015000     05  TF-RUN-TIME         PIC 9(08).
+015100     05  FILLER              PIC X(01) VALUE SPACE.
+015200     05  TF-ABEND-CODE       PIC X(05).
+015300     05  FILLER              PIC X(01) VALUE SPACE.
+015400     05  TF-FILE-NAME        PIC X(12).
+015500     05  FILLER              PIC X(01) VALUE SPACE.
+015600     05  TF-FILE-STATUS      PIC X(02).
+015700     05  FILLER              PIC X(01) VALUE SPACE.
+015800     05  TF-LAST-PARAGRAPH   PIC X(30).
+015900
+016000 FD  INTERFACE-OUT
+016100     LABEL RECORDS ARE OMITTED
+016200     RECORD CONTAINS 52 CHARACTERS.
+016300 01  IF-RECORD.
+016400     05  IF-RUN-DATE         PIC 9(08).
+016500     05  FILLER              PIC X(01) VALUE SPACE.
+016600     05  IF-RUN-TIME         PIC 9(08).
+016700     05  FILLER              PIC X(01) VALUE SPACE.
+016800     05  IF-GREETING         PIC X(30).
+016900     05  FILLER              PIC X(01) VALUE SPACE.
+017000     05  IF-COUNTER          PIC 9(03).
+017100
+017200 WORKING-STORAGE SECTION.
+017300     COPY WSHELLOF.
+017400
+017500 01  WS-FILE-STATUSES.
+017600     05  WS-COUNTER-FILE-STATUS  PIC X(02) VALUE "00".
+017700         88  CF-STATUS-OK                  VALUE "00".
+017800         88  CF-STATUS-NOT-FOUND            VALUE "23".
+017900     05  WS-PARM-FILE-STATUS     PIC X(02) VALUE "00".
+018000         88  PM-STATUS-OK                  VALUE "00".
+018100         88  PM-STATUS-EOF                 VALUE "10".
+018200     05  WS-AUDIT-LOG-STATUS     PIC X(02) VALUE "00".
+018300         88  AL-STATUS-OK                  VALUE "00".
+018400     05  WS-EXCEPTION-RPT-STATUS PIC X(02) VALUE "00".
+018500         88  ER-STATUS-OK                  VALUE "00".
+018600     05  WS-GREETING-FILE-STATUS PIC X(02) VALUE "00".
+018700         88  GF-STATUS-OK                  VALUE "00".
+018800     05  WS-TRACE-FILE-STATUS    PIC X(02) VALUE "00".
+018900         88  TF-STATUS-OK                  VALUE "00".
+019000     05  WS-INTERFACE-OUT-STATUS PIC X(02) VALUE "00".
+019100         88  IF-STATUS-OK                  VALUE "00".
+019200
+019300 01  WS-ABEND-FIELDS.
+019400     05  WS-LAST-PARAGRAPH       PIC X(30) VALUE SPACES.
+019500     05  WS-ERROR-FILE-NAME      PIC X(12) VALUE SPACES.
+019600     05  WS-ERROR-FILE-STATUS    PIC X(02) VALUE SPACES.
+019700     05  WS-TRACE-FILE-OPEN-SW   PIC X(01) VALUE "N".
+019800         88  TRACE-FILE-OPEN               VALUE "Y".
+019900     05  WS-INTERFACE-OUT-OPEN-SW PIC X(01) VALUE "N".
+020000         88  INTERFACE-OUT-OPEN            VALUE "Y".
+020010     05  WS-AUDIT-LOG-OPEN-SW    PIC X(01) VALUE "N".
+020020         88  AUDIT-LOG-OPEN                VALUE "Y".
+020030     05  WS-EXCEPTION-RPT-OPEN-SW PIC X(01) VALUE "N".
+020040         88  EXCEPTION-RPT-OPEN            VALUE "Y".
+020100
+020200 01  WS-BATCH-CONTROL.
+020300     05  WS-GREETING-LINE-COUNT  PIC 9(05) VALUE ZEROS.
+020400
+020500 01  WS-COUNTER-EDIT-FIELDS.
+020600     05  WS-PRIOR-COUNT          PIC 9(05) VALUE ZEROS.
+020700     05  WS-EXPECTED-COUNTER     PIC 9(05) VALUE ZEROS.
+020800     05  WS-COUNTER-OVERFLOW-SW  PIC X(01) VALUE "N".
+020900         88  WS-COUNTER-OVERFLOW           VALUE "Y".
+020910     05  WS-ORIGINAL-COUNT       PIC 9(03) VALUE ZEROS.
+020920     05  WS-HELD-COUNT           PIC 9(03) VALUE ZEROS.
+020930     05  WS-DISK-COUNT           PIC 9(03) VALUE ZEROS.
+021000
+021100 01  WS-WORK-FIELDS.
+021200     05  WS-TODAY-DATE.
+021300         10  WS-TODAY-YYYY       PIC 9(04).
+021400         10  WS-TODAY-MM         PIC 9(02).
+021500         10  WS-TODAY-DD         PIC 9(02).
+021600     05  WS-TODAY-DATE-N REDEFINES WS-TODAY-DATE
+021700                                 PIC 9(08).
+021800     05  WS-TODAY-TIME           PIC 9(08).
+021900     05  WS-JOB-NAME             PIC X(08) VALUE "HELLOJOB".
+022000
+022100 77  SW-END-OF-JOB            PIC X(01) VALUE "N".
+022200     88  END-OF-JOB                     VALUE "Y".
+022300 77  SW-END-OF-GREETINGS      PIC X(01) VALUE "N".
+022400     88  END-OF-GREETINGS               VALUE "Y".
+022500 77  SW-GREETING-FILE-OPEN    PIC X(01) VALUE "N".
+022600     88  GREETING-FILE-OPEN             VALUE "Y".
+022700
+022800 PROCEDURE DIVISION.
+022900 DECLARATIVES.
+023000 COUNTER-FILE-ERR SECTION.
+023100     USE AFTER STANDARD ERROR PROCEDURE ON COUNTER-FILE.
+023200 COUNTER-FILE-ERR-PARA.
+023300     MOVE "COUNTFIL"           TO WS-ERROR-FILE-NAME.
+023400     MOVE WS-COUNTER-FILE-STATUS TO WS-ERROR-FILE-STATUS.
+023500     MOVE WS-TODAY-DATE-N      TO TF-RUN-DATE.
+023600     MOVE WS-TODAY-TIME        TO TF-RUN-TIME.
+023700     MOVE "FST" TO TF-ABEND-CODE (1:3).
+023800     MOVE WS-ERROR-FILE-STATUS TO TF-ABEND-CODE (4:2).
+023900     MOVE WS-ERROR-FILE-NAME   TO TF-FILE-NAME.
+024000     MOVE WS-ERROR-FILE-STATUS TO TF-FILE-STATUS.
+024100     MOVE WS-LAST-PARAGRAPH    TO TF-LAST-PARAGRAPH.
+024200     IF TRACE-FILE-OPEN
+024300         WRITE TF-RECORD
+024400     END-IF.
+024410     IF RETURN-CODE < 8
+024420         MOVE 8 TO RETURN-CODE
+024430     END-IF.
+024500     DISPLAY "HELLO-WORLD: I/O ERROR ON " WS-ERROR-FILE-NAME
+024600             " STATUS " WS-ERROR-FILE-STATUS
+024700             " IN " WS-LAST-PARAGRAPH.
+024800
+024900 PARM-FILE-ERR SECTION.
+025000     USE AFTER STANDARD ERROR PROCEDURE ON PARM-FILE.
+025100 PARM-FILE-ERR-PARA.
+025200     MOVE "PARMFIL"            TO WS-ERROR-FILE-NAME.
+025300     MOVE WS-PARM-FILE-STATUS  TO WS-ERROR-FILE-STATUS.
+025400     MOVE WS-TODAY-DATE-N      TO TF-RUN-DATE.
+025500     MOVE WS-TODAY-TIME        TO TF-RUN-TIME.
+025600     MOVE "FST" TO TF-ABEND-CODE (1:3).
+025700     MOVE WS-ERROR-FILE-STATUS TO TF-ABEND-CODE (4:2).
+025800     MOVE WS-ERROR-FILE-NAME   TO TF-FILE-NAME.
+025900     MOVE WS-ERROR-FILE-STATUS TO TF-FILE-STATUS.
+026000     MOVE WS-LAST-PARAGRAPH    TO TF-LAST-PARAGRAPH.
+026100     IF TRACE-FILE-OPEN
+026200         WRITE TF-RECORD
+026300     END-IF.
+026310     IF RETURN-CODE < 8
+026320         MOVE 8 TO RETURN-CODE
+026330     END-IF.
+026400     DISPLAY "HELLO-WORLD: I/O ERROR ON " WS-ERROR-FILE-NAME
+026500             " STATUS " WS-ERROR-FILE-STATUS
+026600             " IN " WS-LAST-PARAGRAPH.
+026700
+026800 AUDIT-LOG-ERR SECTION.
+026900     USE AFTER STANDARD ERROR PROCEDURE ON AUDIT-LOG.
+027000 AUDIT-LOG-ERR-PARA.
+027100     MOVE "AUDITLOG"           TO WS-ERROR-FILE-NAME.
+027200     MOVE WS-AUDIT-LOG-STATUS  TO WS-ERROR-FILE-STATUS.
+027300     MOVE WS-TODAY-DATE-N      TO TF-RUN-DATE.
+027400     MOVE WS-TODAY-TIME        TO TF-RUN-TIME.
+027500     MOVE "FST" TO TF-ABEND-CODE (1:3).
+027600     MOVE WS-ERROR-FILE-STATUS TO TF-ABEND-CODE (4:2).
+027700     MOVE WS-ERROR-FILE-NAME   TO TF-FILE-NAME.
+027800     MOVE WS-ERROR-FILE-STATUS TO TF-FILE-STATUS.
+027900     MOVE WS-LAST-PARAGRAPH    TO TF-LAST-PARAGRAPH.
+028000     IF TRACE-FILE-OPEN
+028100         WRITE TF-RECORD
+028200     END-IF.
+028210     IF RETURN-CODE < 8
+028220         MOVE 8 TO RETURN-CODE
+028230     END-IF.
+028300     DISPLAY "HELLO-WORLD: I/O ERROR ON " WS-ERROR-FILE-NAME
+028400             " STATUS " WS-ERROR-FILE-STATUS
+028500             " IN " WS-LAST-PARAGRAPH.
+028600
+028700 EXCEPTION-RPT-ERR SECTION.
+028800     USE AFTER STANDARD ERROR PROCEDURE ON EXCEPTION-RPT.
+028900 EXCEPTION-RPT-ERR-PARA.
+029000     MOVE "EXCPRPT"            TO WS-ERROR-FILE-NAME.
+029100     MOVE WS-EXCEPTION-RPT-STATUS TO WS-ERROR-FILE-STATUS.
+029200     MOVE WS-TODAY-DATE-N      TO TF-RUN-DATE.
+029300     MOVE WS-TODAY-TIME        TO TF-RUN-TIME.
+029400     MOVE "FST" TO TF-ABEND-CODE (1:3).
+029500     MOVE WS-ERROR-FILE-STATUS TO TF-ABEND-CODE (4:2).
+029600     MOVE WS-ERROR-FILE-NAME   TO TF-FILE-NAME.
+029700     MOVE WS-ERROR-FILE-STATUS TO TF-FILE-STATUS.
+029800     MOVE WS-LAST-PARAGRAPH    TO TF-LAST-PARAGRAPH.
+029900     IF TRACE-FILE-OPEN
+030000         WRITE TF-RECORD
+030100     END-IF.
+030110     IF RETURN-CODE < 8
+030120         MOVE 8 TO RETURN-CODE
+030130     END-IF.
+030200     DISPLAY "HELLO-WORLD: I/O ERROR ON " WS-ERROR-FILE-NAME
+030300             " STATUS " WS-ERROR-FILE-STATUS
+030400             " IN " WS-LAST-PARAGRAPH.
+030500
+030600 GREETING-FILE-ERR SECTION.
+030700     USE AFTER STANDARD ERROR PROCEDURE ON GREETING-FILE.
+030800 GREETING-FILE-ERR-PARA.
+030900     MOVE "GREETFIL"           TO WS-ERROR-FILE-NAME.
+031000     MOVE WS-GREETING-FILE-STATUS TO WS-ERROR-FILE-STATUS.
+031100     MOVE WS-TODAY-DATE-N      TO TF-RUN-DATE.
+031200     MOVE WS-TODAY-TIME        TO TF-RUN-TIME.
+031300     MOVE "FST" TO TF-ABEND-CODE (1:3).
+031400     MOVE WS-ERROR-FILE-STATUS TO TF-ABEND-CODE (4:2).
+031500     MOVE WS-ERROR-FILE-NAME   TO TF-FILE-NAME.
+031600     MOVE WS-ERROR-FILE-STATUS TO TF-FILE-STATUS.
+031700     MOVE WS-LAST-PARAGRAPH    TO TF-LAST-PARAGRAPH.
+031800     IF TRACE-FILE-OPEN
+031900         WRITE TF-RECORD
+032000     END-IF.
+032010     IF RETURN-CODE < 8
+032020         MOVE 8 TO RETURN-CODE
+032030     END-IF.
+032100     DISPLAY "HELLO-WORLD: I/O ERROR ON " WS-ERROR-FILE-NAME
+032200             " STATUS " WS-ERROR-FILE-STATUS
+032300             " IN " WS-LAST-PARAGRAPH.
+032400
+032500 INTERFACE-OUT-ERR SECTION.
+032600     USE AFTER STANDARD ERROR PROCEDURE ON INTERFACE-OUT.
+032700 INTERFACE-OUT-ERR-PARA.
+032800     MOVE "INTRFACE"           TO WS-ERROR-FILE-NAME.
+032900     MOVE WS-INTERFACE-OUT-STATUS TO WS-ERROR-FILE-STATUS.
+033000     MOVE WS-TODAY-DATE-N      TO TF-RUN-DATE.
+033100     MOVE WS-TODAY-TIME        TO TF-RUN-TIME.
+033200     MOVE "FST" TO TF-ABEND-CODE (1:3).
+033300     MOVE WS-ERROR-FILE-STATUS TO TF-ABEND-CODE (4:2).
+033400     MOVE WS-ERROR-FILE-NAME   TO TF-FILE-NAME.
+033500     MOVE WS-ERROR-FILE-STATUS TO TF-FILE-STATUS.
+033600     MOVE WS-LAST-PARAGRAPH    TO TF-LAST-PARAGRAPH.
+033700     IF TRACE-FILE-OPEN
+033800         WRITE TF-RECORD
+033900     END-IF.
+033910     IF RETURN-CODE < 8
+033920         MOVE 8 TO RETURN-CODE
+033930     END-IF.
+034000     DISPLAY "HELLO-WORLD: I/O ERROR ON " WS-ERROR-FILE-NAME
+034100             " STATUS " WS-ERROR-FILE-STATUS
+034200             " IN " WS-LAST-PARAGRAPH.
+034210
+034220 TRACE-FILE-ERR SECTION.
+034230     USE AFTER STANDARD ERROR PROCEDURE ON TRACE-FILE.
+034240 TRACE-FILE-ERR-PARA.
+034250     MOVE "TRACEFIL"           TO WS-ERROR-FILE-NAME.
+034260     MOVE WS-TRACE-FILE-STATUS TO WS-ERROR-FILE-STATUS.
+034262     IF RETURN-CODE < 8
+034264         MOVE 8 TO RETURN-CODE
+034266     END-IF.
+034270     DISPLAY "HELLO-WORLD: I/O ERROR ON " WS-ERROR-FILE-NAME
+034280             " STATUS " WS-ERROR-FILE-STATUS
+034290             " IN " WS-LAST-PARAGRAPH.
+034300 END DECLARATIVES.
+034400
+034500 0000-MAINLINE-SEC SECTION.
+034600 0000-MAINLINE.
+034700     PERFORM 1000-INITIALIZE
+034800         THRU 1000-INITIALIZE-EXIT.
+034900     PERFORM 1500-GET-PARAMETERS
+035000         THRU 1500-GET-PARAMETERS-EXIT.
+035100     PERFORM 2000-GET-RUN-COUNTER
+035200         THRU 2000-GET-RUN-COUNTER-EXIT.
+035300     PERFORM 2500-PROCESS-ONE-GREETING
+035400         THRU 2500-PROCESS-ONE-GREETING-EXIT
+035500         UNTIL END-OF-GREETINGS.
+035600     IF WS-GREETING-LINE-COUNT = ZEROS
+035700         PERFORM 2700-FALLBACK-SINGLE-GREETING
+035800             THRU 2700-FALLBACK-SINGLE-GREETING-EXIT
+035900     END-IF.
+036200     PERFORM 9999-TERMINATE
+036300         THRU 9999-TERMINATE-EXIT.
+036400     STOP RUN.
+036500
+036600*-----------------------------------------------------------------
+036700* 1000-INITIALIZE - OPEN FILES AND ESTABLISH TODAY'S RUN DATE.
+036800*-----------------------------------------------------------------
+036900 1000-INITIALIZE-SEC SECTION.
+037000 1000-INITIALIZE.
+037100     MOVE "1000-INITIALIZE" TO WS-LAST-PARAGRAPH.
+037200     OPEN EXTEND TRACE-FILE.
+037300     IF WS-TRACE-FILE-STATUS = "00" OR WS-TRACE-FILE-STATUS = "05"
+037400         MOVE "Y" TO WS-TRACE-FILE-OPEN-SW
+037500     END-IF.
+037700     ACCEPT WS-TODAY-DATE-N FROM DATE YYYYMMDD.
+037800     ACCEPT WS-TODAY-TIME FROM TIME.
+037900     OPEN I-O COUNTER-FILE.
+038000     IF WS-COUNTER-FILE-STATUS = "35"
+038010         OR WS-COUNTER-FILE-STATUS = "05"
+038100         CLOSE COUNTER-FILE
+038200         OPEN OUTPUT COUNTER-FILE
+038300         CLOSE COUNTER-FILE
+038400         OPEN I-O COUNTER-FILE
+038500     END-IF.
+038600     OPEN EXTEND AUDIT-LOG.
+038610     IF WS-AUDIT-LOG-STATUS = "00" OR WS-AUDIT-LOG-STATUS = "05"
+038620         MOVE "Y" TO WS-AUDIT-LOG-OPEN-SW
+038630     END-IF.
+039000     OPEN EXTEND EXCEPTION-RPT.
+039010     IF WS-EXCEPTION-RPT-STATUS = "00"
+039020         OR WS-EXCEPTION-RPT-STATUS = "05"
+039030         MOVE "Y" TO WS-EXCEPTION-RPT-OPEN-SW
+039040     END-IF.
+039400     OPEN EXTEND INTERFACE-OUT.
+039500     IF WS-INTERFACE-OUT-STATUS = "00"
+039510         OR WS-INTERFACE-OUT-STATUS = "05"
+039600         MOVE "Y" TO WS-INTERFACE-OUT-OPEN-SW
+039700     END-IF.
+039900     OPEN INPUT GREETING-FILE.
+039910     IF WS-GREETING-FILE-STATUS = "00"
+039920         OR WS-GREETING-FILE-STATUS = "05"
+039930         MOVE "Y" TO SW-GREETING-FILE-OPEN
+039940     ELSE
+039950         MOVE "Y" TO SW-END-OF-GREETINGS
+039960     END-IF.
+040500 1000-INITIALIZE-EXIT.
+040600     EXIT.
+040700
+040800*-----------------------------------------------------------------
+040900* 1500-GET-PARAMETERS - READ THE RUN-TIME GREETING TEXT FROM
+041000*     PARM-FILE.  IF THE FILE IS MISSING OR EMPTY, THE
+041100*     COMPILE-TIME DEFAULT IN GREETING IS LEFT UNCHANGED.
+041200*-----------------------------------------------------------------
+041300 1500-GET-PARAMETERS-SEC SECTION.
+041400 1500-GET-PARAMETERS.
+041500     MOVE "1500-GET-PARAMETERS" TO WS-LAST-PARAGRAPH.
+041600     OPEN INPUT PARM-FILE.
+041700     IF PM-STATUS-OK
+041800         READ PARM-FILE
+041900             AT END
+042000                 CONTINUE
+042100             NOT AT END
+042200                 MOVE PM-GREETING-TEXT TO GREETING
+042300                 IF PM-JOB-NAME NOT = SPACES
+042400                     MOVE PM-JOB-NAME TO WS-JOB-NAME
+042500                 END-IF
+042600         END-READ
+042700         CLOSE PARM-FILE
+042800     END-IF.
+042900 1500-GET-PARAMETERS-EXIT.
+043000     EXIT.
+043100
+043200*-----------------------------------------------------------------
+043300* 2000-GET-RUN-COUNTER - READ TODAY'S COUNTER RECORD, IF ANY, TO
+043400*     ESTABLISH THE STARTING MESSAGE COUNT FOR THE DAY.  THE
+043500*     RECORD ITSELF IS REWRITTEN AFTER EVERY GREETING-FILE LINE
+043600*     (SEE 2600-BUMP-AND-VALIDATE-COUNTER/2800-REWRITE-COUNTER-
+043700*     FILE), NOT JUST ONCE AT END OF JOB, SO AN ABEND PARTWAY
+043710*     THROUGH THE BATCH DOES NOT LOSE THE COUNT FOR LINES ALREADY
+043720*     DISPLAYED AND AUDITED.
+043800*-----------------------------------------------------------------
+043900 2000-GET-RUN-COUNTER-SEC SECTION.
+044000 2000-GET-RUN-COUNTER.
+044100     MOVE "2000-GET-RUN-COUNTER" TO WS-LAST-PARAGRAPH.
+044200     MOVE WS-TODAY-DATE-N TO CF-RUN-DATE.
+044300     READ COUNTER-FILE
+044400         KEY IS CF-RUN-DATE
+044500         INVALID KEY
+044600             MOVE 0 TO CF-RUN-COUNT
+044700     END-READ.
+044710     MOVE CF-RUN-COUNT TO WS-ORIGINAL-COUNT.
+044800 2000-GET-RUN-COUNTER-EXIT.
+044900     EXIT.
+045000
+045100*-----------------------------------------------------------------
+045200* 2500-PROCESS-ONE-GREETING - READ ONE GREETING-FILE RECORD,
+045300*     ADVANCE THE COUNTER, DISPLAY AND AUDIT IT.
+045400*-----------------------------------------------------------------
+045500 2500-PROCESS-ONE-GREETING-SEC SECTION.
+045600 2500-PROCESS-ONE-GREETING.
+045700     MOVE "2500-PROCESS-ONE-GREETING" TO WS-LAST-PARAGRAPH.
+045800     READ GREETING-FILE
+045900         AT END
+046000             MOVE "Y" TO SW-END-OF-GREETINGS
+046100         NOT AT END
+046200             MOVE GF-RECORD TO GREETING
+046300             ADD 1 TO WS-GREETING-LINE-COUNT
+046400             PERFORM 2600-BUMP-AND-VALIDATE-COUNTER
+046500                 THRU 2600-BUMP-AND-VALIDATE-COUNTER-EXIT
+046600             PERFORM 3000-PRODUCE-OUTPUT
+046700                 THRU 3000-PRODUCE-OUTPUT-EXIT
+046800             PERFORM 3500-WRITE-AUDIT-LOG
+046900                 THRU 3500-WRITE-AUDIT-LOG-EXIT
+047000             PERFORM 3600-WRITE-INTERFACE-OUT
+047100                 THRU 3600-WRITE-INTERFACE-OUT-EXIT
+047200     END-READ.
+047300 2500-PROCESS-ONE-GREETING-EXIT.
+047400     EXIT.
+047500
+047600*-----------------------------------------------------------------
+047700* 2600-BUMP-AND-VALIDATE-COUNTER - ADVANCE CF-RUN-COUNT BY ONE
+047800*     MESSAGE, MOVE IT TO COUNTER, AND RECONCILE IT.
+047900*-----------------------------------------------------------------
+048000 2600-BUMP-AND-VALIDATE-COUNTER-SEC SECTION.
+048100 2600-BUMP-AND-VALIDATE-COUNTER.
+048200     MOVE "2600-BUMP-AND-VALIDATE-COUNTER" TO WS-LAST-PARAGRAPH.
+048300     MOVE CF-RUN-COUNT TO WS-PRIOR-COUNT.
+048400     COMPUTE WS-EXPECTED-COUNTER = WS-PRIOR-COUNT + 1.
+048500     MOVE "N" TO WS-COUNTER-OVERFLOW-SW.
+048600     ADD 1 TO CF-RUN-COUNT
+048700         ON SIZE ERROR
+048800             MOVE "Y" TO WS-COUNTER-OVERFLOW-SW
+048900     END-ADD.
+049000     MOVE CF-RUN-COUNT TO COUNTER.
+049010     MOVE CF-RUN-COUNT TO WS-HELD-COUNT.
+049020     READ COUNTER-FILE
+049030         KEY IS CF-RUN-DATE
+049040         INVALID KEY
+049050             MOVE WS-ORIGINAL-COUNT TO CF-RUN-COUNT
+049060     END-READ.
+049070     MOVE CF-RUN-COUNT TO WS-DISK-COUNT.
+049080     MOVE WS-HELD-COUNT TO CF-RUN-COUNT.
+049100     PERFORM VALIDATE-COUNTER-PARA
+049200         THRU VALIDATE-COUNTER-PARA-EXIT.
+049210     PERFORM 2800-REWRITE-COUNTER-FILE
+049220         THRU 2800-REWRITE-COUNTER-FILE-EXIT.
+049230     MOVE CF-RUN-COUNT TO WS-ORIGINAL-COUNT.
+049300 2600-BUMP-AND-VALIDATE-COUNTER-EXIT.
+049400     EXIT.
+049500
+049600*-----------------------------------------------------------------
+049700* 2700-FALLBACK-SINGLE-GREETING - GREETING-FILE WAS MISSING OR
+049800*     EMPTY.  PROCESS ONE MESSAGE USING THE DEFAULT/PARM-FILE
+049900*     GREETING SO THIS RUN STILL PRODUCES OUTPUT.
+050000*-----------------------------------------------------------------
+050100 2700-FALLBACK-SINGLE-GREETING-SEC SECTION.
+050200 2700-FALLBACK-SINGLE-GREETING.
+050300     MOVE "2700-FALLBACK-SINGLE-GREETING" TO WS-LAST-PARAGRAPH.
+050400     ADD 1 TO WS-GREETING-LINE-COUNT.
+050500     PERFORM 2600-BUMP-AND-VALIDATE-COUNTER
+050600         THRU 2600-BUMP-AND-VALIDATE-COUNTER-EXIT.
+050700     PERFORM 3000-PRODUCE-OUTPUT
+050800         THRU 3000-PRODUCE-OUTPUT-EXIT.
+050900     PERFORM 3500-WRITE-AUDIT-LOG
+051000         THRU 3500-WRITE-AUDIT-LOG-EXIT.
+051100     PERFORM 3600-WRITE-INTERFACE-OUT
+051200         THRU 3600-WRITE-INTERFACE-OUT-EXIT.
+051300 2700-FALLBACK-SINGLE-GREETING-EXIT.
+051400     EXIT.
+051500
+051600*-----------------------------------------------------------------
+051700* 2800-REWRITE-COUNTER-FILE - PERSIST THE MESSAGE COUNT AS OF
+051800*     THE LINE JUST BUMPED BACK TO COUNTER-FILE (OR CREATE THE
+051900*     RECORD IF THIS IS THE FIRST LINE WRITTEN TODAY).  CALLED
+051910*     FROM 2600 AFTER EVERY LINE, NOT JUST AT END OF JOB.
+052000*-----------------------------------------------------------------
+052100 2800-REWRITE-COUNTER-FILE-SEC SECTION.
+052200 2800-REWRITE-COUNTER-FILE.
+052300     MOVE "2800-REWRITE-COUNTER-FILE" TO WS-LAST-PARAGRAPH.
+052400     IF CF-STATUS-NOT-FOUND
+052500         WRITE CF-RECORD
+052600             INVALID KEY
+052610                 MOVE "COUNTFIL" TO WS-ERROR-FILE-NAME
+052620                 MOVE WS-COUNTER-FILE-STATUS
+052630                     TO WS-ERROR-FILE-STATUS
+052640                 MOVE WS-TODAY-DATE-N TO TF-RUN-DATE
+052650                 MOVE WS-TODAY-TIME TO TF-RUN-TIME
+052660                 MOVE "ADD" TO TF-ABEND-CODE (1:3)
+052670                 MOVE WS-ERROR-FILE-STATUS
+052680                     TO TF-ABEND-CODE (4:2)
+052690                 MOVE WS-ERROR-FILE-NAME TO TF-FILE-NAME
+052691                 MOVE WS-ERROR-FILE-STATUS TO TF-FILE-STATUS
+052692                 MOVE WS-LAST-PARAGRAPH TO TF-LAST-PARAGRAPH
+052693                 IF TRACE-FILE-OPEN
+052694                     WRITE TF-RECORD
+052695                 END-IF
+052696                 IF RETURN-CODE < 8
+052697                     MOVE 8 TO RETURN-CODE
+052698                 END-IF
+052700                 DISPLAY "HELLO-WORLD: UNABLE TO ADD COUNTER "
+052800                         "RECORD - STATUS " WS-COUNTER-FILE-STATUS
+052900         END-WRITE
+053000     ELSE
+053100         REWRITE CF-RECORD
+053200             INVALID KEY
+053210                 MOVE "COUNTFIL" TO WS-ERROR-FILE-NAME
+053220                 MOVE WS-COUNTER-FILE-STATUS
+053230                     TO WS-ERROR-FILE-STATUS
+053240                 MOVE WS-TODAY-DATE-N TO TF-RUN-DATE
+053250                 MOVE WS-TODAY-TIME TO TF-RUN-TIME
+053260                 MOVE "RWR" TO TF-ABEND-CODE (1:3)
+053270                 MOVE WS-ERROR-FILE-STATUS
+053280                     TO TF-ABEND-CODE (4:2)
+053285                 MOVE WS-ERROR-FILE-NAME TO TF-FILE-NAME
+053286                 MOVE WS-ERROR-FILE-STATUS TO TF-FILE-STATUS
+053287                 MOVE WS-LAST-PARAGRAPH TO TF-LAST-PARAGRAPH
+053288                 IF TRACE-FILE-OPEN
+053289                     WRITE TF-RECORD
+053290                 END-IF
+053291                 IF RETURN-CODE < 8
+053292                     MOVE 8 TO RETURN-CODE
+053293                 END-IF
+053300                 DISPLAY "HELLO-WORLD: UNABLE TO REWRITE COUNTER "
+053400                         "RECORD - STATUS " WS-COUNTER-FILE-STATUS
+053500         END-REWRITE
+053600     END-IF.
+053700 2800-REWRITE-COUNTER-FILE-EXIT.
+053800     EXIT.
+053900
+054000*-----------------------------------------------------------------
+054100* VALIDATE-COUNTER-PARA - RECONCILE THE POST-INCREMENT COUNTER
+054200*     BEFORE IT IS WRITTEN OR DISPLAYED.  PIC 9(3) WRAPS SILENTLY
+054300*     PAST 999, SO AN ON SIZE ERROR CONDITION IS TREATED AS AN
+054400*     EXCEPTION.  SEPARATELY, WS-DISK-COUNT (A FRESH RE-READ OF
+054500*     COUNTER-FILE TAKEN IN 2600) IS COMPARED AGAINST
+054600*     WS-ORIGINAL-COUNT (THE VALUE THIS RUN ITSELF LAST WROTE TO
+054610*     COUNTER-FILE - ADVANCED AFTER EVERY LINE'S REWRITE, NOT
+054620*     JUST CAPTURED ONCE AT JOB START) TO CATCH THE RECORD BEING
+054630*     CHANGED BY SOME OTHER RUN BETWEEN THIS RUN'S LINES - A
+054631*     MISMATCH HERE IS INDEPENDENT OF THE IN-MEMORY ARITHMETIC
+054632*     THAT PRODUCED COUNTER ITSELF.
+054640*-----------------------------------------------------------------
+054700 VALIDATE-COUNTER-PARA-SEC SECTION.
+054800 VALIDATE-COUNTER-PARA.
+054900     MOVE "VALIDATE-COUNTER-PARA" TO WS-LAST-PARAGRAPH.
+055000     IF WS-COUNTER-OVERFLOW
+055100         MOVE WS-TODAY-DATE-N TO ER-RUN-DATE
+055200         MOVE WS-EXPECTED-COUNTER TO ER-EXPECTED-COUNTER
+055300         MOVE COUNTER TO ER-ACTUAL-COUNTER
+055400         MOVE "COUNTER OVERFLOW - PIC 9(3) WRAPPED"
+055500             TO ER-REASON
+055550         IF EXCEPTION-RPT-OPEN
+055560             WRITE ER-RECORD
+055570         END-IF
+055580         IF RETURN-CODE < 4
+055590             MOVE 4 TO RETURN-CODE
+055595         END-IF
+055600     ELSE
+055700         IF WS-DISK-COUNT NOT = WS-ORIGINAL-COUNT
+055800             MOVE WS-TODAY-DATE-N TO ER-RUN-DATE
+055900             MOVE WS-ORIGINAL-COUNT TO ER-EXPECTED-COUNTER
+056000             MOVE WS-DISK-COUNT TO ER-ACTUAL-COUNTER
+056100             MOVE "COUNTER-FILE WAS UPDATED BY ANOTHER RUN"
+056200                 TO ER-REASON
+056250             IF EXCEPTION-RPT-OPEN
+056260                 WRITE ER-RECORD
+056270             END-IF
+056280             IF RETURN-CODE < 4
+056290                 MOVE 4 TO RETURN-CODE
+056295             END-IF
+056400         END-IF
+056500     END-IF.
+056700 VALIDATE-COUNTER-PARA-EXIT.
+056800     EXIT.
+056900
+057000*-----------------------------------------------------------------
+057100* 3000-PRODUCE-OUTPUT - DISPLAY THE GREETING AND RUN COUNTER.
+057200*-----------------------------------------------------------------
+057300 3000-PRODUCE-OUTPUT-SEC SECTION.
+057400 3000-PRODUCE-OUTPUT.
+057500     MOVE "3000-PRODUCE-OUTPUT" TO WS-LAST-PARAGRAPH.
+057600     DISPLAY GREETING.
+057700     DISPLAY "Counter: " COUNTER.
+057800 3000-PRODUCE-OUTPUT-EXIT.
+057900     EXIT.
+058000
+058100*-----------------------------------------------------------------
+058200* 3500-WRITE-AUDIT-LOG - APPEND AN AUDIT TRAIL RECORD FOR THIS
+058300*     EXECUTION.
+058400*-----------------------------------------------------------------
+058500 3500-WRITE-AUDIT-LOG-SEC SECTION.
+058600 3500-WRITE-AUDIT-LOG.
+058700     MOVE "3500-WRITE-AUDIT-LOG" TO WS-LAST-PARAGRAPH.
+058800     MOVE WS-TODAY-DATE-N TO AL-RUN-DATE.
+058900     MOVE WS-TODAY-TIME   TO AL-RUN-TIME.
+059000     MOVE WS-JOB-NAME     TO AL-JOB-NAME.
+059100     MOVE GREETING        TO AL-GREETING.
+059200     MOVE COUNTER         TO AL-COUNTER.
+059250     IF AUDIT-LOG-OPEN
+059260         WRITE AL-RECORD
+059270     END-IF.
+059400 3500-WRITE-AUDIT-LOG-EXIT.
+059500     EXIT.
+059600
+059700*-----------------------------------------------------------------
+059800* 3600-WRITE-INTERFACE-OUT - EXTRACT THE TIMESTAMP, GREETING, AND
+059900*     COUNTER FOR THIS LINE TO INTERFACE-OUT SO THE MONITORING
+060000*     AND DASHBOARD SYSTEM HAS A NEAR-REAL-TIME FEED OF THIS JOB'S
+060100*     ACTIVITY WITHOUT HAVING TO SCRAPE THE JOB LOG.
+060200*-----------------------------------------------------------------
+060300 3600-WRITE-INTERFACE-OUT-SEC SECTION.
+060400 3600-WRITE-INTERFACE-OUT.
+060500     MOVE "3600-WRITE-INTERFACE-OUT" TO WS-LAST-PARAGRAPH.
+060600     MOVE WS-TODAY-DATE-N TO IF-RUN-DATE.
+060700     MOVE WS-TODAY-TIME   TO IF-RUN-TIME.
+060800     MOVE GREETING        TO IF-GREETING.
+060900     MOVE COUNTER         TO IF-COUNTER.
+060950     IF INTERFACE-OUT-OPEN
+060960         WRITE IF-RECORD
+060970     END-IF.
+061100 3600-WRITE-INTERFACE-OUT-EXIT.
+061200     EXIT.
+061300
+061400*-----------------------------------------------------------------
+061500* 9999-TERMINATE - CLOSE FILES AND RETURN TO THE OPERATING
+061600*     SYSTEM.
+061700*-----------------------------------------------------------------
+061800 9999-TERMINATE-SEC SECTION.
+061900 9999-TERMINATE.
+062000     MOVE "9999-TERMINATE" TO WS-LAST-PARAGRAPH.
+062100     CLOSE COUNTER-FILE.
+062150     IF AUDIT-LOG-OPEN
+062160         CLOSE AUDIT-LOG
+062170     END-IF.
+062180     IF EXCEPTION-RPT-OPEN
+062190         CLOSE EXCEPTION-RPT
+062195     END-IF.
+062400     IF GREETING-FILE-OPEN
+062500         CLOSE GREETING-FILE
+062600     END-IF.
+062700     IF TRACE-FILE-OPEN
+062800         CLOSE TRACE-FILE
+062900     END-IF.
+063000     IF INTERFACE-OUT-OPEN
+063100         CLOSE INTERFACE-OUT
+063200     END-IF.
+063300 9999-TERMINATE-EXIT.
+063400     EXIT.
